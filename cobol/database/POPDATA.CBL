@@ -13,15 +13,57 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT INPUT-FILE
-      *     ASSIGN TO '/home/mark/mysql/scripts/data' 
-            ASSIGN TO './data'
+      *     ASSIGN TO '/home/mark/mysql/scripts/data'
+            ASSIGN TO DYNAMIC WS-INPUT-FILENAME
             ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL. 
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT OUTPUT-FILE
+            ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-OUT-FILE-STATUS.
+
+            SELECT SALES-REJECT-FILE
+            ASSIGN TO DYNAMIC WS-REJECT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REJ-FILE-STATUS.
+
+            SELECT CHECKPOINT-FILE
+            ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+            SELECT SALES-SUMMARY-RPT
+            ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT SALES-REGISTER-RPT
+            ASSIGN TO DYNAMIC WS-REGISTER-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT ITEM-MASTER-FILE
+            ASSIGN TO DYNAMIC WS-ITEM-MASTER-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-ITM-FILE-STATUS.
+
+            SELECT SALES-LOAD-AUDIT
+            ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-AUD-FILE-STATUS.
+
         DATA DIVISION.
         FILE SECTION.
         FD INPUT-FILE          RECORD CONTAINS 180 CHARACTERS.
         01 INPUT-RECORD        PIC X(180).
 
+        FD OUTPUT-FILE.
         01 OUTPUT-RECORD.
             05 OUT-SDATE       PIC X(10).
             05 OUT-STIME       PIC X(10).
@@ -36,10 +78,47 @@
             05 OUT-SUNIT       PIC X(4).
             05 OUT-GTIN        PIC X(10).
             05 OUT-COST        PIC 9(4).
+            05 OUT-NET-AMOUNT  PIC S9(7).
+
+        FD SALES-REJECT-FILE.
+            COPY SALEREJ.
+
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+            05 CKPT-RECORD-COUNT PIC 9(9).
+
+        FD SALES-SUMMARY-RPT.
+        01 SUMMARY-LINE        PIC X(140).
+
+        FD SALES-REGISTER-RPT.
+        01 REGISTER-LINE       PIC X(120).
+
+        FD ITEM-MASTER-FILE.
+            COPY ITEMMAST.
+
+        FD SALES-LOAD-AUDIT.
+        01 AUDIT-LINE           PIC X(150).
 
         WORKING-STORAGE SECTION.
         01  WS-EOF             PIC X(1)    VALUE 'N'.
 
+        01  WS-REJECTED-SW     PIC X(1)    VALUE 'N'.
+            88 RECORD-REJECTED             VALUE 'Y'.
+            88 RECORD-VALID                VALUE 'N'.
+
+        01  WS-REASON-CODE     PIC 9(2)    VALUE ZERO.
+            88 RC-NONE                     VALUE 0.
+            88 RC-BAD-DATE                 VALUE 10.
+            88 RC-BAD-TIME                 VALUE 20.
+            88 RC-BAD-QUANTITY             VALUE 30.
+            88 RC-BAD-DISCOUNT             VALUE 40.
+            88 RC-BAD-PRICE                VALUE 50.
+            88 RC-BAD-COST                 VALUE 60.
+            88 RC-SKU-NOT-FOUND            VALUE 70.
+            88 RC-ITEM-MISMATCH            VALUE 80.
+
+        01  WS-REASON-TEXT     PIC X(30)   VALUE SPACES.
+
         01  TMP-DATA           PIC X(30).
 
         01  SEPARATED.
@@ -62,42 +141,985 @@
             05 SUNIT           PIC X(4).
             05 GTIN            PIC X(10).
             05 COST            PIC 9(4).
- 
+
+      * Unvalidated fields as they arrive off the extract, held here
+      * until VALIDATE-PROCEDURE clears them for use in SEPARATED.
+        01  WS-RAW-FIELDS.
+            05 RAW-SDATE       PIC X(10).
+            05 RAW-STIME       PIC X(10).
+            05 RAW-CATEGORY    PIC X(35).
+            05 RAW-ITEM-NAME   PIC X(35).
+            05 RAW-QUANTITY    PIC X(3).
+            05 RAW-SDETAIL     PIC X(30).
+            05 RAW-SKU         PIC X(20).
+            05 RAW-DISCOUNT    PIC X(4).
+            05 RAW-PRICE       PIC X(4).
+            05 RAW-TRANS-ID    PIC X(40).
+            05 RAW-SUNIT       PIC X(4).
+            05 RAW-GTIN        PIC X(10).
+            05 RAW-COST        PIC X(4).
+
         01  SQL-FIELDS-STR.
             05 FS              PIC X(1) VALUE ','.
 
+        01  NET-SALE-AMOUNT    PIC S9(7) VALUE ZERO.
+
+        01  WS-APOST           PIC X(1)    VALUE ''''.
+
+        01  WS-SQL-STMT        PIC X(600)  VALUE SPACES.
+        01  WS-SQL-STMT-PTR    PIC 9(4)    VALUE 1.
+        01  WS-SQL-STMT-LEN    PIC 9(4)    VALUE ZERO.
+        01  WS-SQL-CMD         PIC X(900)  VALUE SPACES.
+
+      * Work area for ESCAPE-SQL-FIELD-PROCEDURE: doubles an embedded
+      * QUOTE character in a SEPARATED field so it can't close the SQL
+      * string literal it gets placed inside of (SQL-layer escaping).
+        01  WS-ESC-IN          PIC X(40)   VALUE SPACES.
+        01  WS-ESC-IN-LEN      PIC 9(3)    VALUE ZERO.
+        01  WS-ESC-OUT         PIC X(82)   VALUE SPACES.
+        01  WS-ESC-OUT-LEN     PIC 9(3)    VALUE ZERO.
+        01  WS-ESC-IDX         PIC 9(3)    VALUE ZERO.
+
+      * SQL-escaped copies of every text field that goes into the
+      * INSERT statement, built by ESCAPE-SQL-VALUES-PROCEDURE just
+      * before INSERT-PROCEDURE assembles WS-SQL-STMT.
+        01  WS-SQL-CATEGORY      PIC X(72)  VALUE SPACES.
+        01  WS-SQL-CATEGORY-LEN  PIC 9(3)   VALUE ZERO.
+        01  WS-SQL-ITEM-NAME     PIC X(72)  VALUE SPACES.
+        01  WS-SQL-ITEM-NAME-LEN PIC 9(3)   VALUE ZERO.
+        01  WS-SQL-SDETAIL       PIC X(62)  VALUE SPACES.
+        01  WS-SQL-SDETAIL-LEN   PIC 9(3)   VALUE ZERO.
+        01  WS-SQL-SKU           PIC X(42)  VALUE SPACES.
+        01  WS-SQL-SKU-LEN       PIC 9(3)   VALUE ZERO.
+        01  WS-SQL-TRANS-ID      PIC X(82)  VALUE SPACES.
+        01  WS-SQL-TRANS-ID-LEN  PIC 9(3)   VALUE ZERO.
+        01  WS-SQL-SUNIT         PIC X(10)  VALUE SPACES.
+        01  WS-SQL-SUNIT-LEN     PIC 9(3)   VALUE ZERO.
+        01  WS-SQL-GTIN          PIC X(22)  VALUE SPACES.
+        01  WS-SQL-GTIN-LEN      PIC 9(3)   VALUE ZERO.
+
+      * Work area for SHELL-ESCAPE-PROCEDURE: once WS-SQL-STMT is
+      * complete, every embedded apostrophe is expanded to '\'' so the
+      * whole statement can be dropped safely inside a single-quoted
+      * -e argument on the mysql command line (shell-layer escaping).
+        01  WS-SH-ESC-OUT        PIC X(900) VALUE SPACES.
+        01  WS-SH-ESC-OUT-LEN    PIC 9(4)   VALUE ZERO.
+        01  WS-SH-ESC-IDX        PIC 9(4)   VALUE ZERO.
+
+        01  WS-INPUT-FILENAME      PIC X(100) VALUE SPACES.
+        01  WS-OUTPUT-FILENAME     PIC X(100) VALUE SPACES.
+        01  WS-REJECT-FILENAME     PIC X(100) VALUE SPACES.
+        01  WS-CHECKPOINT-FILENAME PIC X(100) VALUE SPACES.
+        01  WS-SUMMARY-FILENAME    PIC X(100) VALUE SPACES.
+        01  WS-REGISTER-FILENAME   PIC X(100) VALUE SPACES.
+        01  WS-ITEM-MASTER-FILENAME PIC X(100) VALUE './itemmast.dat'.
+        01  WS-AUDIT-FILENAME      PIC X(100) VALUE './sales_load.aud'.
+
+        01  WS-CKPT-FILE-STATUS    PIC X(2)   VALUE SPACES.
+        01  WS-ITM-FILE-STATUS     PIC X(2)   VALUE SPACES.
+        01  WS-AUD-FILE-STATUS     PIC X(2)   VALUE SPACES.
+            88 AUD-FILE-NOT-FOUND             VALUE '35'.
+        01  WS-OUT-FILE-STATUS     PIC X(2)   VALUE SPACES.
+        01  WS-REJ-FILE-STATUS     PIC X(2)   VALUE SPACES.
+        01  WS-ITM-EOF             PIC X(1)   VALUE 'N'.
+        01  WS-REBUILD-EOF         PIC X(1)   VALUE 'N'.
+
+        01  WS-ITEM-MASTER-LOADED  PIC X(1)   VALUE 'N'.
+            88 ITEM-MASTER-AVAILABLE           VALUE 'Y'.
+
+        01  WS-RECORD-COUNT        PIC 9(9)   VALUE ZERO.
+        01  WS-LOADED-COUNT        PIC 9(9)   VALUE ZERO.
+        01  WS-REJECTED-COUNT      PIC 9(9)   VALUE ZERO.
+        01  WS-SKIP-COUNT          PIC 9(9)   VALUE ZERO.
+        01  WS-CHECKPOINT-INTERVAL PIC 9(4)   VALUE 1.
+        01  WS-CKPT-QUOTIENT       PIC 9(9)   VALUE ZERO.
+        01  WS-CKPT-REMAINDER      PIC 9(9)   VALUE ZERO.
+
+        01  WS-RUN-DATE            PIC 9(8)   VALUE ZERO.
+        01  WS-RUN-TIME            PIC 9(8)   VALUE ZERO.
+        01  WS-END-TIME            PIC 9(8)   VALUE ZERO.
+
+      * Work area for TIME-TO-SECONDS-PROCEDURE, used to turn
+      * WS-RUN-TIME/WS-END-TIME (HHMMSSCC, from ACCEPT FROM TIME)
+      * into elapsed seconds for the audit line.
+        01  WS-TIME-CONV-IN        PIC 9(8)   VALUE ZERO.
+        01  WS-TIME-CONV-HH        PIC 9(2)   VALUE ZERO.
+        01  WS-TIME-CONV-MM        PIC 9(2)   VALUE ZERO.
+        01  WS-TIME-CONV-SS        PIC 9(2)   VALUE ZERO.
+        01  WS-TIME-CONV-SECONDS   PIC S9(7)  VALUE ZERO.
+        01  WS-START-SECONDS       PIC S9(7)  VALUE ZERO.
+        01  WS-END-SECONDS         PIC S9(7)  VALUE ZERO.
+        01  WS-ELAPSED-SECONDS     PIC S9(7)  VALUE ZERO.
+
+        01  ITEM-TABLE-CONTROLS.
+            05 ITEM-TABLE-COUNT    PIC 9(4)   VALUE ZERO.
+        01  ITEM-TABLE.
+            05 ITEM-ENTRY OCCURS 500 TIMES INDEXED BY ITM-IDX.
+                10 ITM-SKU         PIC X(20).
+                10 ITM-GTIN        PIC X(10).
+                10 ITM-ITEM-NAME   PIC X(35).
+                10 ITM-UNIT        PIC X(4).
+
+        01  CATEGORY-TABLE-CONTROLS.
+            05 CATEGORY-TABLE-COUNT PIC 9(3)  VALUE ZERO.
+            05 WS-CATEGORY-FOUND    PIC X(1)  VALUE 'Y'.
+               88 CATEGORY-NOT-FOUND           VALUE 'N'.
+        01  CATEGORY-TABLE.
+            05 CATEGORY-ENTRY OCCURS 200 TIMES INDEXED BY CAT-IDX.
+                10 CAT-NAME            PIC X(35).
+                10 CAT-COUNT           PIC 9(7).
+                10 CAT-QTY-TOTAL       PIC 9(9).
+                10 CAT-PRICE-TOTAL     PIC 9(9).
+                10 CAT-DISCOUNT-TOTAL  PIC 9(9).
+                10 CAT-COST-TOTAL      PIC 9(9).
+                10 CAT-NET-TOTAL       PIC S9(9).
+
+        01  WS-GRAND-COUNT         PIC 9(7)   VALUE ZERO.
+        01  WS-GRAND-QTY           PIC 9(9)   VALUE ZERO.
+        01  WS-GRAND-PRICE         PIC 9(9)   VALUE ZERO.
+        01  WS-GRAND-DISCOUNT      PIC 9(9)   VALUE ZERO.
+        01  WS-GRAND-COST          PIC 9(9)   VALUE ZERO.
+        01  WS-GRAND-NET           PIC S9(9)  VALUE ZERO.
+
+        01  WS-SUM-COUNT-ED        PIC ZZZZZZ9.
+        01  WS-SUM-QTY-ED          PIC ZZZZZZZZ9.
+        01  WS-SUM-PRICE-ED        PIC ZZZZZZZZ9.
+        01  WS-SUM-DISCOUNT-ED     PIC ZZZZZZZZ9.
+        01  WS-SUM-COST-ED         PIC ZZZZZZZZ9.
+        01  WS-SUM-NET-ED          PIC -ZZZZZZZZ9.
+
+        01  WS-REGISTER-TOTAL      PIC S9(9)  VALUE ZERO.
+        01  WS-REGISTER-COUNT      PIC 9(7)   VALUE ZERO.
+        01  WS-REG-QTY-ED          PIC ZZ9.
+        01  WS-REG-PRICE-ED        PIC ZZZ9.
+        01  WS-REG-DISCOUNT-ED     PIC ZZZ9.
+        01  WS-REG-NET-ED          PIC -ZZZZZZ9.
+        01  WS-REG-COUNT-ED        PIC ZZZZZZ9.
+        01  WS-REG-GRAND-NET-ED    PIC -ZZZZZZZZ9.
+
+        01  WS-AUD-READ-ED         PIC ZZZZZZZZ9.
+        01  WS-AUD-LOADED-ED       PIC ZZZZZZZZ9.
+        01  WS-AUD-REJECTED-ED     PIC ZZZZZZZZ9.
+        01  WS-AUD-ELAPSED-ED      PIC ZZZZZZ9.
+
+        01  WS-CMD-PARM            PIC X(100) VALUE SPACES.
+
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
+            PERFORM INITIALIZE-PROCEDURE.
+
+            OPEN INPUT INPUT-FILE.
+
+            IF WS-SKIP-COUNT > 0
+                PERFORM REBUILD-CATEGORY-TOTALS-PROCEDURE
+                OPEN EXTEND OUTPUT-FILE
+                OPEN EXTEND SALES-REJECT-FILE
+                OPEN EXTEND SALES-REGISTER-RPT
+                PERFORM SKIP-PROCEDURE
+                    UNTIL WS-RECORD-COUNT NOT LESS THAN WS-SKIP-COUNT
+                       OR WS-EOF = 'Y'
+            ELSE
+                OPEN OUTPUT OUTPUT-FILE
+                OPEN OUTPUT SALES-REJECT-FILE
+                OPEN OUTPUT SALES-REGISTER-RPT
+            END-IF.
+
+            PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'.
+
+            CLOSE INPUT-FILE.
+            CLOSE OUTPUT-FILE.
+            CLOSE SALES-REJECT-FILE.
+
+            PERFORM WRITE-REGISTER-TOTAL-PROCEDURE.
+            CLOSE SALES-REGISTER-RPT.
+
+            PERFORM WRITE-SUMMARY-PROCEDURE.
+            PERFORM RESET-CHECKPOINT-PROCEDURE.
+            PERFORM WRITE-AUDIT-PROCEDURE.
+
+            STOP RUN.
+
+      *----------------------------------------------------------------
+      * Build the per-run file names from the input file name so a
+      * directory full of dated extracts never collide with each
+      * other's extract/reject/summary/register/checkpoint output.
+      *----------------------------------------------------------------
+        INITIALIZE-PROCEDURE.
+            ACCEPT WS-CMD-PARM FROM COMMAND-LINE.
+            IF WS-CMD-PARM = SPACES
+                MOVE './data' TO WS-INPUT-FILENAME
+            ELSE
+                MOVE WS-CMD-PARM TO WS-INPUT-FILENAME
+            END-IF.
+
+            STRING WS-INPUT-FILENAME DELIMITED BY SPACE
+                   '.ext'            DELIMITED BY SIZE
+                   INTO WS-OUTPUT-FILENAME
+            END-STRING.
+            STRING WS-INPUT-FILENAME DELIMITED BY SPACE
+                   '.rej'            DELIMITED BY SIZE
+                   INTO WS-REJECT-FILENAME
+            END-STRING.
+            STRING WS-INPUT-FILENAME DELIMITED BY SPACE
+                   '.ckpt'           DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-FILENAME
+            END-STRING.
+            STRING WS-INPUT-FILENAME DELIMITED BY SPACE
+                   '.sum'            DELIMITED BY SIZE
+                   INTO WS-SUMMARY-FILENAME
+            END-STRING.
+            STRING WS-INPUT-FILENAME DELIMITED BY SPACE
+                   '.reg'            DELIMITED BY SIZE
+                   INTO WS-REGISTER-FILENAME
+            END-STRING.
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUN-TIME FROM TIME.
+            MOVE WS-RUN-TIME TO WS-TIME-CONV-IN.
+            PERFORM TIME-TO-SECONDS-PROCEDURE.
+            MOVE WS-TIME-CONV-SECONDS TO WS-START-SECONDS.
+
+            PERFORM LOAD-ITEM-MASTER-PROCEDURE.
+            PERFORM LOAD-CHECKPOINT-PROCEDURE.
 
-            OPEN INPUT INPUT-FILE
-                PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'
-                CLOSE INPUT-FILE
-                STOP RUN.
+        LOAD-ITEM-MASTER-PROCEDURE.
+            MOVE 'N' TO WS-ITEM-MASTER-LOADED.
+            MOVE ZERO TO ITEM-TABLE-COUNT.
+            MOVE 'N' TO WS-ITM-EOF.
+            OPEN INPUT ITEM-MASTER-FILE.
+            IF WS-ITM-FILE-STATUS = '00'
+                SET ITEM-MASTER-AVAILABLE TO TRUE
+                PERFORM LOAD-ITEM-MASTER-READ-PROCEDURE
+                    UNTIL WS-ITM-EOF = 'Y'
+                CLOSE ITEM-MASTER-FILE
+            ELSE
+                DISPLAY 'POPDATA: CANNOT OPEN ITEM MASTER '
+                        WS-ITEM-MASTER-FILENAME
+            END-IF.
+
+        LOAD-ITEM-MASTER-READ-PROCEDURE.
+            READ ITEM-MASTER-FILE
+                AT END MOVE 'Y' TO WS-ITM-EOF
+                NOT AT END
+                    IF ITEM-TABLE-COUNT < 500
+                        ADD 1 TO ITEM-TABLE-COUNT
+                        SET ITM-IDX TO ITEM-TABLE-COUNT
+                        MOVE IM-SKU       TO ITM-SKU(ITM-IDX)
+                        MOVE IM-GTIN      TO ITM-GTIN(ITM-IDX)
+                        MOVE IM-ITEM-NAME TO ITM-ITEM-NAME(ITM-IDX)
+                        MOVE IM-UNIT      TO ITM-UNIT(ITM-IDX)
+                    ELSE
+                        DISPLAY 'POPDATA: ITEM MASTER TABLE FULL - '
+                                'SKIPPING ' IM-SKU
+                    END-IF
+            END-READ.
+
+      * Turns an HHMMSSCC time (WS-TIME-CONV-IN, the shape ACCEPT FROM
+      * TIME returns) into WS-TIME-CONV-SECONDS, seconds since
+      * midnight, so INITIALIZE-PROCEDURE and WRITE-AUDIT-PROCEDURE
+      * can diff a start and end reading into an elapsed-time figure
+      * for the audit line.
+        TIME-TO-SECONDS-PROCEDURE.
+            MOVE WS-TIME-CONV-IN(1:2) TO WS-TIME-CONV-HH.
+            MOVE WS-TIME-CONV-IN(3:2) TO WS-TIME-CONV-MM.
+            MOVE WS-TIME-CONV-IN(5:2) TO WS-TIME-CONV-SS.
+            COMPUTE WS-TIME-CONV-SECONDS =
+                (WS-TIME-CONV-HH * 3600) + (WS-TIME-CONV-MM * 60)
+                    + WS-TIME-CONV-SS.
+
+      *----------------------------------------------------------------
+      * Restart support: if a checkpoint file for this input exists
+      * from a prior failed run, pick up the record count it saved so
+      * MAIN-PROCEDURE can skip back over already-processed records.
+      *----------------------------------------------------------------
+        LOAD-CHECKPOINT-PROCEDURE.
+            MOVE ZERO TO WS-SKIP-COUNT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-FILE-STATUS = '00'
+                READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                    NOT AT END MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+      * On a restart the extract/reject/register files are opened
+      * EXTEND rather than OUTPUT so the rows already written before
+      * the failure survive, but CATEGORY-TABLE, the register grand
+      * total, and the audit counters (WS-LOADED-COUNT, WS-REJECTED-
+      * COUNT) only live in memory for the run - so before the EXTEND
+      * opens above, re-read whatever this same run already wrote to
+      * OUTPUT-FILE and SALES-REJECT-FILE and rebuild those totals
+      * and counts from them, the same way the rest of this run
+      * accumulates them, so the end-of-run summary, register total,
+      * and audit line still cover the whole day and not just the
+      * records processed after the restart.
+        REBUILD-CATEGORY-TOTALS-PROCEDURE.
+            MOVE 'N' TO WS-REBUILD-EOF.
+            OPEN INPUT OUTPUT-FILE.
+            IF WS-OUT-FILE-STATUS = '00'
+                PERFORM REBUILD-CATEGORY-READ-PROCEDURE
+                    UNTIL WS-REBUILD-EOF = 'Y'
+                CLOSE OUTPUT-FILE
+            END-IF.
+
+            MOVE 'N' TO WS-REBUILD-EOF.
+            OPEN INPUT SALES-REJECT-FILE.
+            IF WS-REJ-FILE-STATUS = '00'
+                PERFORM REBUILD-REJECT-READ-PROCEDURE
+                    UNTIL WS-REBUILD-EOF = 'Y'
+                CLOSE SALES-REJECT-FILE
+            END-IF.
+
+        REBUILD-CATEGORY-READ-PROCEDURE.
+            READ OUTPUT-FILE
+                AT END MOVE 'Y' TO WS-REBUILD-EOF
+                NOT AT END
+                    MOVE OUT-CATEGORY    TO CATEGORY
+                    MOVE OUT-QUANTITY    TO QUANTITY
+                    MOVE OUT-PRICE       TO PRICE
+                    MOVE OUT-DISCOUNT    TO DISCOUNT
+                    MOVE OUT-COST        TO COST
+                    MOVE OUT-NET-AMOUNT  TO NET-SALE-AMOUNT
+                    PERFORM ACCUMULATE-TOTALS-PROCEDURE
+                    ADD NET-SALE-AMOUNT TO WS-REGISTER-TOTAL
+                    ADD 1               TO WS-REGISTER-COUNT
+                    ADD 1               TO WS-LOADED-COUNT
+            END-READ.
+
+        REBUILD-REJECT-READ-PROCEDURE.
+            READ SALES-REJECT-FILE
+                AT END MOVE 'Y' TO WS-REBUILD-EOF
+                NOT AT END ADD 1 TO WS-REJECTED-COUNT
+            END-READ.
+
+        SKIP-PROCEDURE.
+            READ INPUT-FILE
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END ADD 1 TO WS-RECORD-COUNT
+            END-READ.
 
         READ-PROCEDURE.
             MOVE SPACES TO SEPARATED.
+            MOVE SPACES TO WS-RAW-FIELDS.
             READ INPUT-FILE INTO INPUT-RECORD
                     AT END MOVE 'Y' TO WS-EOF
-                NOT AT END PERFORM DISPLAY-PROCEDURE
+                NOT AT END
+                    ADD 1 TO WS-RECORD-COUNT
+                    PERFORM DISPLAY-PROCEDURE
+                    PERFORM CHECKPOINT-PROCEDURE
             END-READ.
 
-        DISPLAY-PROCEDURE.   
+      * Write the current record count to the checkpoint file every
+      * WS-CHECKPOINT-INTERVAL records so a mid-file failure can
+      * restart from here instead of the top of the extract. The
+      * interval is 1 - every record is already fully committed
+      * (extract/reject/register write, MySQL INSERT) as soon as it's
+      * read, so the checkpoint has to keep pace record-for-record or
+      * a restart would reprocess and double-load whatever was
+      * committed between the last checkpoint and the crash.
+        CHECKPOINT-PROCEDURE.
+            DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+            IF WS-CKPT-REMAINDER = ZERO
+                PERFORM WRITE-CHECKPOINT-PROCEDURE
+            END-IF.
+
+        WRITE-CHECKPOINT-PROCEDURE.
+            MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+      * A clean end-of-run clears the checkpoint so the next call on
+      * this same input file starts from the top again.
+        RESET-CHECKPOINT-PROCEDURE.
+            MOVE ZERO TO CKPT-RECORD-COUNT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+        DISPLAY-PROCEDURE.
             UNSTRING INPUT-RECORD DELIMITED BY ','
-                 INTO SDATE STIME CATEGORY ITEM-NAME QUANTITY
-                     SDETAIL SKU DISCOUNT PRICE TRANS-ID
-                     SUNIT GTIN COST
+                 INTO RAW-SDATE RAW-STIME RAW-CATEGORY RAW-ITEM-NAME
+                     RAW-QUANTITY RAW-SDETAIL RAW-SKU RAW-DISCOUNT
+                     RAW-PRICE RAW-TRANS-ID RAW-SUNIT RAW-GTIN RAW-COST
             END-UNSTRING.
-            MOVE SPACES TO TMP-DATA.
-            STRING  QUANTITY
-                    SPACE
-                    SDETAIL DELIMITED BY " "
-                    SPACE
-                    SKU  DELIMITED BY " "
-                    INTO        TMP-DATA
-            END-STRING.
 
-             DISPLAY 'DATA = 'TMP-DATA.
+            PERFORM VALIDATE-PROCEDURE.
+
+            IF RECORD-VALID
+                PERFORM LOAD-SEPARATED-PROCEDURE
+                PERFORM LOOKUP-ITEM-PROCEDURE
+            END-IF.
+
+            IF RECORD-REJECTED
+                PERFORM REJECT-PROCEDURE
+            ELSE
+                PERFORM COMPUTE-NET-AMOUNT-PROCEDURE
+                PERFORM ACCUMULATE-TOTALS-PROCEDURE
+                PERFORM WRITE-EXTRACT-PROCEDURE
+                PERFORM WRITE-REGISTER-LINE-PROCEDURE
+                PERFORM INSERT-PROCEDURE
+
+                MOVE SPACES TO TMP-DATA
+                STRING  QUANTITY
+                        SPACE
+                        SDETAIL DELIMITED BY " "
+                        SPACE
+                        SKU  DELIMITED BY " "
+                        INTO        TMP-DATA
+                END-STRING
+
+                 DISPLAY 'DATA = 'TMP-DATA
       *     DISPLAY INPUT-RECORD.
       *     DISPLAY SEPARATED.
+                ADD 1 TO WS-LOADED-COUNT
+            END-IF.
+
+      * Checks SDATE/STIME format and the numeric fields before they
+      * are trusted anywhere downstream; rejects get caught here
+      * instead of abending or silently loading garbage.
+        VALIDATE-PROCEDURE.
+            SET RECORD-VALID TO TRUE.
+            SET RC-NONE TO TRUE.
+            EVALUATE TRUE
+                WHEN RAW-SDATE(1:4)  IS NOT NUMERIC
+                  OR RAW-SDATE(5:1)  NOT = '-'
+                  OR RAW-SDATE(6:2)  IS NOT NUMERIC
+                  OR RAW-SDATE(8:1)  NOT = '-'
+                  OR RAW-SDATE(9:2)  IS NOT NUMERIC
+                    SET RECORD-REJECTED TO TRUE
+                    SET RC-BAD-DATE TO TRUE
+                WHEN RAW-STIME(1:2)  IS NOT NUMERIC
+                  OR RAW-STIME(3:1)  NOT = ':'
+                  OR RAW-STIME(4:2)  IS NOT NUMERIC
+                  OR RAW-STIME(6:1)  NOT = ':'
+                  OR RAW-STIME(7:2)  IS NOT NUMERIC
+                  OR RAW-STIME(9:2)  NOT = SPACES
+                    SET RECORD-REJECTED TO TRUE
+                    SET RC-BAD-TIME TO TRUE
+                WHEN FUNCTION TEST-NUMVAL(RAW-QUANTITY) NOT = 0
+                    SET RECORD-REJECTED TO TRUE
+                    SET RC-BAD-QUANTITY TO TRUE
+                WHEN FUNCTION TEST-NUMVAL(RAW-DISCOUNT) NOT = 0
+                    SET RECORD-REJECTED TO TRUE
+                    SET RC-BAD-DISCOUNT TO TRUE
+                WHEN FUNCTION TEST-NUMVAL(RAW-PRICE) NOT = 0
+                    SET RECORD-REJECTED TO TRUE
+                    SET RC-BAD-PRICE TO TRUE
+                WHEN FUNCTION TEST-NUMVAL(RAW-COST) NOT = 0
+                    SET RECORD-REJECTED TO TRUE
+                    SET RC-BAD-COST TO TRUE
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE.
+
+        LOAD-SEPARATED-PROCEDURE.
+            MOVE RAW-SDATE     TO SDATE.
+            MOVE RAW-STIME     TO STIME.
+            MOVE RAW-CATEGORY  TO CATEGORY.
+            MOVE RAW-ITEM-NAME TO ITEM-NAME.
+            MOVE RAW-QUANTITY  TO QUANTITY.
+            MOVE RAW-SDETAIL   TO SDETAIL.
+            MOVE RAW-SKU       TO SKU.
+            MOVE RAW-DISCOUNT  TO DISCOUNT.
+            MOVE RAW-PRICE     TO PRICE.
+            MOVE RAW-TRANS-ID  TO TRANS-ID.
+            MOVE RAW-SUNIT     TO SUNIT.
+            MOVE RAW-GTIN      TO GTIN.
+            MOVE RAW-COST      TO COST.
+
+      * Flags a record whose SKU isn't on the item master, or whose
+      * GTIN/item name don't match what the master has for that SKU,
+      * so a mis-rung item doesn't load a bad description.
+        LOOKUP-ITEM-PROCEDURE.
+            IF ITEM-MASTER-AVAILABLE
+                SET ITM-IDX TO 1
+                SEARCH ITEM-ENTRY
+                    AT END
+                        SET RECORD-REJECTED TO TRUE
+                        SET RC-SKU-NOT-FOUND TO TRUE
+                    WHEN ITM-SKU(ITM-IDX) = SKU
+                        IF ITM-GTIN(ITM-IDX) NOT = GTIN
+                           OR ITM-ITEM-NAME(ITM-IDX) NOT = ITEM-NAME
+                            SET RECORD-REJECTED TO TRUE
+                            SET RC-ITEM-MISMATCH TO TRUE
+                        END-IF
+                END-SEARCH
+            END-IF.
+
+      * Net line-item revenue = quantity times price, less the
+      * discount; carried on the extract and totalled on the
+      * register so finance gets a number that already nets out
+      * markdowns.
+        COMPUTE-NET-AMOUNT-PROCEDURE.
+            COMPUTE NET-SALE-AMOUNT = (QUANTITY * PRICE) - DISCOUNT.
+
+      * Rolls record/quantity/price/discount/cost totals up by
+      * category for the end-of-run balancing report.
+        ACCUMULATE-TOTALS-PROCEDURE.
+            PERFORM FIND-CATEGORY-PROCEDURE.
+            IF CATEGORY-NOT-FOUND
+                DISPLAY 'POPDATA: CATEGORY TABLE FULL - SKIPPING '
+                        CATEGORY
+            ELSE
+                ADD 1        TO CAT-COUNT(CAT-IDX)
+                ADD QUANTITY TO CAT-QTY-TOTAL(CAT-IDX)
+                ADD PRICE    TO CAT-PRICE-TOTAL(CAT-IDX)
+                ADD DISCOUNT TO CAT-DISCOUNT-TOTAL(CAT-IDX)
+                ADD COST     TO CAT-COST-TOTAL(CAT-IDX)
+                ADD NET-SALE-AMOUNT TO CAT-NET-TOTAL(CAT-IDX)
+            END-IF.
+
+        FIND-CATEGORY-PROCEDURE.
+            MOVE 'Y' TO WS-CATEGORY-FOUND.
+            SET CAT-IDX TO 1.
+            SEARCH CATEGORY-ENTRY
+                AT END
+                    IF CATEGORY-TABLE-COUNT < 200
+                        ADD 1 TO CATEGORY-TABLE-COUNT
+                        SET CAT-IDX TO CATEGORY-TABLE-COUNT
+                        MOVE CATEGORY TO CAT-NAME(CAT-IDX)
+                        MOVE ZERO TO CAT-COUNT(CAT-IDX)
+                                     CAT-QTY-TOTAL(CAT-IDX)
+                                     CAT-PRICE-TOTAL(CAT-IDX)
+                                     CAT-DISCOUNT-TOTAL(CAT-IDX)
+                                     CAT-COST-TOTAL(CAT-IDX)
+                                     CAT-NET-TOTAL(CAT-IDX)
+                    ELSE
+                        MOVE 'N' TO WS-CATEGORY-FOUND
+                    END-IF
+                WHEN CAT-NAME(CAT-IDX) = CATEGORY
+                    CONTINUE
+            END-SEARCH.
+
+        WRITE-EXTRACT-PROCEDURE.
+            MOVE SDATE      TO OUT-SDATE.
+            MOVE STIME      TO OUT-STIME.
+            MOVE CATEGORY   TO OUT-CATEGORY.
+            MOVE ITEM-NAME  TO OUT-ITEM-NAME.
+            MOVE QUANTITY   TO OUT-QUANTITY.
+            MOVE SDETAIL    TO OUT-SDETAIL.
+            MOVE SKU        TO OUT-SKU.
+            MOVE DISCOUNT   TO OUT-DISCOUNT.
+            MOVE PRICE      TO OUT-PRICE.
+            MOVE TRANS-ID   TO OUT-TRANS-ID.
+            MOVE SUNIT      TO OUT-SUNIT.
+            MOVE GTIN       TO OUT-GTIN.
+            MOVE COST       TO OUT-COST.
+            MOVE NET-SALE-AMOUNT TO OUT-NET-AMOUNT.
+            WRITE OUTPUT-RECORD.
+
+        WRITE-REGISTER-LINE-PROCEDURE.
+            MOVE QUANTITY TO WS-REG-QTY-ED.
+            MOVE PRICE    TO WS-REG-PRICE-ED.
+            MOVE DISCOUNT TO WS-REG-DISCOUNT-ED.
+            MOVE NET-SALE-AMOUNT TO WS-REG-NET-ED.
+            MOVE SPACES TO REGISTER-LINE.
+            STRING SDATE       DELIMITED BY SIZE
+                   ' '         DELIMITED BY SIZE
+                   ITEM-NAME   DELIMITED BY SIZE
+                   ' QTY='     DELIMITED BY SIZE
+                   WS-REG-QTY-ED      DELIMITED BY SIZE
+                   ' PRICE='   DELIMITED BY SIZE
+                   WS-REG-PRICE-ED    DELIMITED BY SIZE
+                   ' DISC='    DELIMITED BY SIZE
+                   WS-REG-DISCOUNT-ED DELIMITED BY SIZE
+                   ' NET='     DELIMITED BY SIZE
+                   WS-REG-NET-ED      DELIMITED BY SIZE
+                   INTO REGISTER-LINE
+            END-STRING.
+            WRITE REGISTER-LINE.
+            ADD NET-SALE-AMOUNT TO WS-REGISTER-TOTAL.
+            ADD 1 TO WS-REGISTER-COUNT.
+
+        WRITE-REGISTER-TOTAL-PROCEDURE.
+            MOVE WS-REGISTER-TOTAL TO WS-REG-GRAND-NET-ED.
+            MOVE WS-REGISTER-COUNT TO WS-REG-COUNT-ED.
+            MOVE SPACES TO REGISTER-LINE.
+            STRING 'GRAND TOTAL NET SALES =' DELIMITED BY SIZE
+                   WS-REG-GRAND-NET-ED       DELIMITED BY SIZE
+                   ' FOR'                    DELIMITED BY SIZE
+                   WS-REG-COUNT-ED           DELIMITED BY SIZE
+                   ' RECORDS'                DELIMITED BY SIZE
+                   INTO REGISTER-LINE
+            END-STRING.
+            WRITE REGISTER-LINE.
+
+      * Loads the sales table by shelling out to the mysql client with
+      * the row built from SEPARATED, using the SQL-FIELDS-STR comma
+      * separator between values the same way TMP-DATA once used it
+      * between display fields. CATEGORY, ITEM-NAME, SDETAIL, SKU,
+      * TRANS-ID, SUNIT and GTIN are untrusted POS text, so they are
+      * run through ESCAPE-SQL-VALUES-PROCEDURE first (doubles any
+      * embedded QUOTE so a value can't close its SQL string literal
+      * early), and the finished statement is run through
+      * SHELL-ESCAPE-PROCEDURE before it goes on the mysql command
+      * line (expands any embedded apostrophe to '\'' so a value
+      * can't break out of the single-quoted -e argument either).
+        INSERT-PROCEDURE.
+            PERFORM ESCAPE-SQL-VALUES-PROCEDURE.
+
+            MOVE SPACES TO WS-SQL-STMT.
+            MOVE 1 TO WS-SQL-STMT-PTR.
+            STRING
+                'INSERT INTO sales VALUES ('  DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                SDATE        DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                STIME        DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-CATEGORY(1:WS-SQL-CATEGORY-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-ITEM-NAME(1:WS-SQL-ITEM-NAME-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                QUANTITY     DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-SDETAIL(1:WS-SQL-SDETAIL-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-SKU(1:WS-SQL-SKU-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                DISCOUNT     DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                PRICE        DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-TRANS-ID(1:WS-SQL-TRANS-ID-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-SUNIT(1:WS-SQL-SUNIT-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                WS-SQL-GTIN(1:WS-SQL-GTIN-LEN)
+                             DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                FS           DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                COST         DELIMITED BY SIZE
+                QUOTE        DELIMITED BY SIZE
+                ')'          DELIMITED BY SIZE
+                INTO WS-SQL-STMT
+                WITH POINTER WS-SQL-STMT-PTR
+            END-STRING.
+            COMPUTE WS-SQL-STMT-LEN = WS-SQL-STMT-PTR - 1.
+
+            PERFORM SHELL-ESCAPE-PROCEDURE.
+
+            MOVE SPACES TO WS-SQL-CMD.
+            STRING
+                'mysql -u sales_loader sales_db -e ' DELIMITED BY SIZE
+                WS-APOST                              DELIMITED BY SIZE
+                WS-SH-ESC-OUT(1:WS-SH-ESC-OUT-LEN)    DELIMITED BY SIZE
+                WS-APOST                              DELIMITED BY SIZE
+                INTO WS-SQL-CMD
+            END-STRING.
+
+            CALL 'SYSTEM' USING WS-SQL-CMD.
+
+      * SQL-layer escaping: doubles any embedded QUOTE character in
+      * each untrusted text field before it is placed between QUOTE
+      * delimiters in WS-SQL-STMT above, the same way a doubled
+      * apostrophe escapes an apostrophe inside an apostrophe-
+      * delimited COBOL literal.
+        ESCAPE-SQL-VALUES-PROCEDURE.
+            PERFORM ESCAPE-CATEGORY-PROCEDURE.
+            PERFORM ESCAPE-ITEM-NAME-PROCEDURE.
+            PERFORM ESCAPE-SDETAIL-PROCEDURE.
+            PERFORM ESCAPE-SKU-PROCEDURE.
+            PERFORM ESCAPE-TRANS-ID-PROCEDURE.
+            PERFORM ESCAPE-SUNIT-PROCEDURE.
+            PERFORM ESCAPE-GTIN-PROCEDURE.
+
+        ESCAPE-CATEGORY-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE CATEGORY TO WS-ESC-IN.
+            MOVE 35 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-CATEGORY.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-CATEGORY-LEN.
+
+        ESCAPE-ITEM-NAME-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE ITEM-NAME TO WS-ESC-IN.
+            MOVE 35 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-ITEM-NAME.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-ITEM-NAME-LEN.
+
+        ESCAPE-SDETAIL-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE SDETAIL TO WS-ESC-IN.
+            MOVE 30 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-SDETAIL.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-SDETAIL-LEN.
+
+        ESCAPE-SKU-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE SKU TO WS-ESC-IN.
+            MOVE 20 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-SKU.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-SKU-LEN.
+
+        ESCAPE-TRANS-ID-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE TRANS-ID TO WS-ESC-IN.
+            MOVE 40 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-TRANS-ID.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-TRANS-ID-LEN.
+
+        ESCAPE-SUNIT-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE SUNIT TO WS-ESC-IN.
+            MOVE 4 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-SUNIT.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-SUNIT-LEN.
 
-        
\ No newline at end of file
+        ESCAPE-GTIN-PROCEDURE.
+            MOVE SPACES TO WS-ESC-IN.
+            MOVE GTIN TO WS-ESC-IN.
+            MOVE 10 TO WS-ESC-IN-LEN.
+            PERFORM ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE WS-ESC-OUT     TO WS-SQL-GTIN.
+            MOVE WS-ESC-OUT-LEN TO WS-SQL-GTIN-LEN.
+
+      * Doubles every embedded QUOTE and every embedded backslash in
+      * WS-ESC-IN(1:WS-ESC-IN-LEN) and returns the result in
+      * WS-ESC-OUT/WS-ESC-OUT-LEN; callers set the input pair before
+      * performing this.
+        ESCAPE-SQL-FIELD-PROCEDURE.
+            MOVE SPACES TO WS-ESC-OUT.
+            MOVE ZERO TO WS-ESC-OUT-LEN.
+            PERFORM ESCAPE-SQL-CHAR-PROCEDURE
+                VARYING WS-ESC-IDX FROM 1 BY 1
+                UNTIL WS-ESC-IDX > WS-ESC-IN-LEN.
+
+      * MySQL's default sql_mode treats a backslash as the in-string
+      * escape character even inside QUOTE-delimited literals, so a
+      * value ending in backslash (or containing backslash-QUOTE) has
+      * to have its backslash doubled too, or it can carry the closing
+      * QUOTE below into the literal instead of ending it.
+        ESCAPE-SQL-CHAR-PROCEDURE.
+            IF WS-ESC-IN(WS-ESC-IDX:1) = QUOTE
+                ADD 1 TO WS-ESC-OUT-LEN
+                MOVE QUOTE TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+                ADD 1 TO WS-ESC-OUT-LEN
+                MOVE QUOTE TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+            ELSE
+                IF WS-ESC-IN(WS-ESC-IDX:1) = '\'
+                    ADD 1 TO WS-ESC-OUT-LEN
+                    MOVE '\' TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+                END-IF
+                ADD 1 TO WS-ESC-OUT-LEN
+                MOVE WS-ESC-IN(WS-ESC-IDX:1)
+                    TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+            END-IF.
+
+      * Shell-layer escaping: expands every embedded apostrophe in
+      * WS-SQL-STMT(1:WS-SQL-STMT-LEN) to '\'' (close the shell's
+      * single quote, drop in a backslash-escaped literal apostrophe,
+      * reopen the single quote) so the finished SQL statement can be
+      * dropped into a single-quoted -e argument without the shell
+      * ever seeing an unescaped quote boundary.
+        SHELL-ESCAPE-PROCEDURE.
+            MOVE SPACES TO WS-SH-ESC-OUT.
+            MOVE ZERO TO WS-SH-ESC-OUT-LEN.
+            PERFORM SHELL-ESCAPE-CHAR-PROCEDURE
+                VARYING WS-SH-ESC-IDX FROM 1 BY 1
+                UNTIL WS-SH-ESC-IDX > WS-SQL-STMT-LEN.
+
+        SHELL-ESCAPE-CHAR-PROCEDURE.
+            IF WS-SQL-STMT(WS-SH-ESC-IDX:1) = WS-APOST
+                ADD 1 TO WS-SH-ESC-OUT-LEN
+                MOVE WS-APOST TO WS-SH-ESC-OUT(WS-SH-ESC-OUT-LEN:1)
+                ADD 1 TO WS-SH-ESC-OUT-LEN
+                MOVE '\'     TO WS-SH-ESC-OUT(WS-SH-ESC-OUT-LEN:1)
+                ADD 1 TO WS-SH-ESC-OUT-LEN
+                MOVE WS-APOST TO WS-SH-ESC-OUT(WS-SH-ESC-OUT-LEN:1)
+                ADD 1 TO WS-SH-ESC-OUT-LEN
+                MOVE WS-APOST TO WS-SH-ESC-OUT(WS-SH-ESC-OUT-LEN:1)
+            ELSE
+                ADD 1 TO WS-SH-ESC-OUT-LEN
+                MOVE WS-SQL-STMT(WS-SH-ESC-IDX:1)
+                    TO WS-SH-ESC-OUT(WS-SH-ESC-OUT-LEN:1)
+            END-IF.
+
+      * Writes the raw record plus a reason code to SALES-REJECT so
+      * a bad line drops out of the load instead of losing the run.
+        REJECT-PROCEDURE.
+            PERFORM SET-REASON-TEXT-PROCEDURE.
+            MOVE INPUT-RECORD       TO REJ-RAW-RECORD.
+            MOVE WS-REASON-CODE     TO REJ-REASON-CODE.
+            MOVE WS-REASON-TEXT     TO REJ-REASON-TEXT.
+            MOVE WS-INPUT-FILENAME  TO REJ-INPUT-FILE.
+            MOVE WS-RUN-DATE        TO REJ-RUN-DATE.
+            MOVE WS-RUN-TIME        TO REJ-RUN-TIME.
+            WRITE SALES-REJECT-RECORD.
+            ADD 1 TO WS-REJECTED-COUNT.
+
+        SET-REASON-TEXT-PROCEDURE.
+            EVALUATE TRUE
+                WHEN RC-BAD-DATE
+                    MOVE 'INVALID SALE DATE' TO WS-REASON-TEXT
+                WHEN RC-BAD-TIME
+                    MOVE 'INVALID SALE TIME' TO WS-REASON-TEXT
+                WHEN RC-BAD-QUANTITY
+                    MOVE 'QUANTITY NOT NUMERIC' TO WS-REASON-TEXT
+                WHEN RC-BAD-DISCOUNT
+                    MOVE 'DISCOUNT NOT NUMERIC' TO WS-REASON-TEXT
+                WHEN RC-BAD-PRICE
+                    MOVE 'PRICE NOT NUMERIC' TO WS-REASON-TEXT
+                WHEN RC-BAD-COST
+                    MOVE 'COST NOT NUMERIC' TO WS-REASON-TEXT
+                WHEN RC-SKU-NOT-FOUND
+                    MOVE 'SKU NOT ON ITEM MASTER' TO WS-REASON-TEXT
+                WHEN RC-ITEM-MISMATCH
+                    MOVE 'SKU/GTIN/ITEM NAME MISMATCH' TO WS-REASON-TEXT
+                WHEN OTHER
+                    MOVE 'UNKNOWN REASON' TO WS-REASON-TEXT
+            END-EVALUATE.
+
+      * Per-category balancing report written at end of run so the
+      * day's load can be tied back to the POS system's own totals.
+        WRITE-SUMMARY-PROCEDURE.
+            MOVE ZERO TO WS-GRAND-COUNT WS-GRAND-QTY WS-GRAND-PRICE
+                         WS-GRAND-DISCOUNT WS-GRAND-COST WS-GRAND-NET.
+            OPEN OUTPUT SALES-SUMMARY-RPT.
+            PERFORM WRITE-SUMMARY-LINE-PROCEDURE
+                VARYING CAT-IDX FROM 1 BY 1
+                UNTIL CAT-IDX > CATEGORY-TABLE-COUNT.
+            PERFORM WRITE-SUMMARY-TOTAL-PROCEDURE.
+            CLOSE SALES-SUMMARY-RPT.
+
+        WRITE-SUMMARY-LINE-PROCEDURE.
+            MOVE CAT-COUNT(CAT-IDX)          TO WS-SUM-COUNT-ED.
+            MOVE CAT-QTY-TOTAL(CAT-IDX)      TO WS-SUM-QTY-ED.
+            MOVE CAT-PRICE-TOTAL(CAT-IDX)    TO WS-SUM-PRICE-ED.
+            MOVE CAT-DISCOUNT-TOTAL(CAT-IDX) TO WS-SUM-DISCOUNT-ED.
+            MOVE CAT-COST-TOTAL(CAT-IDX)     TO WS-SUM-COST-ED.
+            MOVE CAT-NET-TOTAL(CAT-IDX)      TO WS-SUM-NET-ED.
+            MOVE SPACES TO SUMMARY-LINE.
+            STRING CAT-NAME(CAT-IDX)    DELIMITED BY SIZE
+                   ' CNT='              DELIMITED BY SIZE
+                   WS-SUM-COUNT-ED      DELIMITED BY SIZE
+                   ' QTY='              DELIMITED BY SIZE
+                   WS-SUM-QTY-ED        DELIMITED BY SIZE
+                   ' PRICE='            DELIMITED BY SIZE
+                   WS-SUM-PRICE-ED      DELIMITED BY SIZE
+                   ' DISC='             DELIMITED BY SIZE
+                   WS-SUM-DISCOUNT-ED   DELIMITED BY SIZE
+                   ' COST='             DELIMITED BY SIZE
+                   WS-SUM-COST-ED       DELIMITED BY SIZE
+                   ' NET='              DELIMITED BY SIZE
+                   WS-SUM-NET-ED        DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+            END-STRING.
+            WRITE SUMMARY-LINE.
+            ADD CAT-COUNT(CAT-IDX)          TO WS-GRAND-COUNT.
+            ADD CAT-QTY-TOTAL(CAT-IDX)      TO WS-GRAND-QTY.
+            ADD CAT-PRICE-TOTAL(CAT-IDX)    TO WS-GRAND-PRICE.
+            ADD CAT-DISCOUNT-TOTAL(CAT-IDX) TO WS-GRAND-DISCOUNT.
+            ADD CAT-COST-TOTAL(CAT-IDX)     TO WS-GRAND-COST.
+            ADD CAT-NET-TOTAL(CAT-IDX)      TO WS-GRAND-NET.
+
+        WRITE-SUMMARY-TOTAL-PROCEDURE.
+            MOVE WS-GRAND-COUNT    TO WS-SUM-COUNT-ED.
+            MOVE WS-GRAND-QTY      TO WS-SUM-QTY-ED.
+            MOVE WS-GRAND-PRICE    TO WS-SUM-PRICE-ED.
+            MOVE WS-GRAND-DISCOUNT TO WS-SUM-DISCOUNT-ED.
+            MOVE WS-GRAND-COST     TO WS-SUM-COST-ED.
+            MOVE WS-GRAND-NET      TO WS-SUM-NET-ED.
+            MOVE SPACES TO SUMMARY-LINE.
+            STRING 'GRAND TOTAL CNT='  DELIMITED BY SIZE
+                   WS-SUM-COUNT-ED     DELIMITED BY SIZE
+                   ' QTY='             DELIMITED BY SIZE
+                   WS-SUM-QTY-ED       DELIMITED BY SIZE
+                   ' PRICE='           DELIMITED BY SIZE
+                   WS-SUM-PRICE-ED     DELIMITED BY SIZE
+                   ' DISC='            DELIMITED BY SIZE
+                   WS-SUM-DISCOUNT-ED  DELIMITED BY SIZE
+                   ' COST='            DELIMITED BY SIZE
+                   WS-SUM-COST-ED      DELIMITED BY SIZE
+                   ' NET='             DELIMITED BY SIZE
+                   WS-SUM-NET-ED       DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+            END-STRING.
+            WRITE SUMMARY-LINE.
+
+      * Permanent record that this run happened: when asked three
+      * weeks from now whether a given day's sales loaded, this is
+      * read instead of guessing from file timestamps.
+        WRITE-AUDIT-PROCEDURE.
+            MOVE WS-RECORD-COUNT   TO WS-AUD-READ-ED.
+            MOVE WS-LOADED-COUNT   TO WS-AUD-LOADED-ED.
+            MOVE WS-REJECTED-COUNT TO WS-AUD-REJECTED-ED.
+
+            ACCEPT WS-END-TIME FROM TIME.
+            MOVE WS-END-TIME TO WS-TIME-CONV-IN.
+            PERFORM TIME-TO-SECONDS-PROCEDURE.
+            MOVE WS-TIME-CONV-SECONDS TO WS-END-SECONDS.
+            COMPUTE WS-ELAPSED-SECONDS =
+                WS-END-SECONDS - WS-START-SECONDS.
+            IF WS-ELAPSED-SECONDS < 0
+                ADD 86400 TO WS-ELAPSED-SECONDS
+            END-IF.
+            MOVE WS-ELAPSED-SECONDS TO WS-AUD-ELAPSED-ED.
+
+            MOVE SPACES TO AUDIT-LINE.
+            STRING WS-RUN-DATE         DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   WS-RUN-TIME         DELIMITED BY SIZE
+                   ' FILE='            DELIMITED BY SIZE
+                   WS-INPUT-FILENAME   DELIMITED BY SPACE
+                   ' READ='            DELIMITED BY SIZE
+                   WS-AUD-READ-ED      DELIMITED BY SIZE
+                   ' LOADED='          DELIMITED BY SIZE
+                   WS-AUD-LOADED-ED    DELIMITED BY SIZE
+                   ' REJECTED='        DELIMITED BY SIZE
+                   WS-AUD-REJECTED-ED  DELIMITED BY SIZE
+                   ' ELAPSED='         DELIMITED BY SIZE
+                   WS-AUD-ELAPSED-ED   DELIMITED BY SIZE
+                   'S'                 DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+            END-STRING.
+            OPEN EXTEND SALES-LOAD-AUDIT.
+            IF AUD-FILE-NOT-FOUND
+                OPEN OUTPUT SALES-LOAD-AUDIT
+            END-IF.
+            IF WS-AUD-FILE-STATUS = '00'
+                WRITE AUDIT-LINE
+                CLOSE SALES-LOAD-AUDIT
+            ELSE
+                DISPLAY 'POPDATA: CANNOT OPEN AUDIT LOG '
+                        WS-AUDIT-FILENAME
+            END-IF.
