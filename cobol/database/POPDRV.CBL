@@ -0,0 +1,241 @@
+      * Populate Database Driver
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID.     popdrv.
+         AUTHOR.         Mark.
+         INSTALLATION.   Ubuntu.
+         DATE-WRITTEN.   2026-08-08.
+         DATE-COMPILED.  2026-08-08.
+      *
+      * PROJECT DESC: RUN POPDATA ONCE FOR EVERY DATED EXTRACT FILE
+      * IN A DIRECTORY, EITHER FROM A MANIFEST OF FILENAMES OR BY
+      * WALKING A DATE RANGE AND BUILDING THE data.YYYYMMDD NAME FOR
+      * EACH DAY, SO A WHOLE BATCH OF EXTRACTS CAN BE LOADED WITHOUT
+      * HAND-RUNNING POPDATA PER FILE.
+      *
+        ENVIRONMENT DIVISION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MANIFEST-FILE
+            ASSIGN TO DYNAMIC WS-MANIFEST-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-MAN-FILE-STATUS.
+
+      * Opened read-only, just to test for existence via FILE STATUS,
+      * against each candidate data.YYYYMMDD name in PROCESS-DATE-
+      * RANGE-PROCEDURE below.
+            SELECT CANDIDATE-FILE
+            ASSIGN TO DYNAMIC WS-CANDIDATE-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-CAND-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MANIFEST-FILE.
+        01 MANIFEST-RECORD     PIC X(100).
+
+        FD CANDIDATE-FILE.
+        01 CANDIDATE-RECORD    PIC X(100).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF             PIC X(1)    VALUE 'N'.
+
+        01  WS-RUN-MODE            PIC X(1)   VALUE 'M'.
+            88 MODE-MANIFEST                   VALUE 'M'.
+            88 MODE-DATE-RANGE                 VALUE 'D'.
+
+        01  WS-CMD-PARM            PIC X(100) VALUE SPACES.
+        01  WS-PARM-1              PIC X(20)  VALUE SPACES.
+        01  WS-PARM-2              PIC X(20)  VALUE SPACES.
+        01  WS-MANIFEST-FILENAME   PIC X(100) VALUE './filelist.txt'.
+        01  WS-MAN-FILE-STATUS     PIC X(2)   VALUE SPACES.
+
+        01  WS-START-DATE          PIC 9(8)   VALUE ZERO.
+        01  WS-END-DATE            PIC 9(8)   VALUE ZERO.
+        01  WS-CUR-DATE            PIC 9(8)   VALUE ZERO.
+        01  WS-START-DATE-INT      PIC S9(9)  VALUE ZERO.
+        01  WS-END-DATE-INT        PIC S9(9)  VALUE ZERO.
+        01  WS-CUR-DATE-INT        PIC S9(9)  VALUE ZERO.
+        01  WS-CANDIDATE-FILENAME  PIC X(100) VALUE SPACES.
+        01  WS-CAND-FILE-STATUS    PIC X(2)   VALUE SPACES.
+
+        01  WS-CURRENT-FILENAME    PIC X(100) VALUE SPACES.
+        01  WS-RUN-CMD             PIC X(450) VALUE SPACES.
+
+        01  WS-FILE-COUNT          PIC 9(9)   VALUE ZERO.
+
+      * Shell-quoting for WS-CURRENT-FILENAME before it goes into
+      * WS-RUN-CMD: a manifest line is untrusted input, so it's
+      * wrapped in apostrophes (the same way INSERT-PROCEDURE over in
+      * popdata wraps its -e argument) rather than spliced straight
+      * into the command, with any embedded apostrophe expanded to
+      * '\'' so it can't end the quoting early.
+        01  WS-APOST                PIC X(1)   VALUE ''''.
+        01  WS-CUR-FN-LEN           PIC 9(4)   VALUE ZERO.
+        01  WS-ESC-FILENAME         PIC X(400) VALUE SPACES.
+        01  WS-ESC-FILENAME-LEN     PIC 9(4)   VALUE ZERO.
+        01  WS-ESC-IDX              PIC 9(4)   VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Runs popdata once per dated extract file, either reading a
+      * manifest of filenames one per line (normally built by a
+      * directory listing step ahead of this one, since this runtime
+      * has no directory-scan call of its own), or walking every day
+      * in a date range and skipping any day whose data.YYYYMMDD file
+      * isn't there, for a catch-up run over a stretch of missed days.
+      *----------------------------------------------------------------
+        PROCEDURE DIVISION.
+        MAIN-PROCEDURE.
+            PERFORM INITIALIZE-PROCEDURE.
+
+            IF MODE-DATE-RANGE
+                PERFORM PROCESS-DATE-RANGE-PROCEDURE
+            ELSE
+                PERFORM PROCESS-MANIFEST-PROCEDURE
+            END-IF.
+
+            DISPLAY 'POPDRV: ' WS-FILE-COUNT ' FILE(S) PROCESSED'.
+
+            STOP RUN.
+
+      * A command line of two numeric YYYYMMDD parameters selects the
+      * date-range mode; anything else (including no parameters) is
+      * taken as the manifest-filename mode's optional override of
+      * WS-MANIFEST-FILENAME, matching the single-parameter form this
+      * program has always accepted.
+        INITIALIZE-PROCEDURE.
+            ACCEPT WS-CMD-PARM FROM COMMAND-LINE.
+            MOVE SPACES TO WS-PARM-1 WS-PARM-2.
+            UNSTRING WS-CMD-PARM DELIMITED BY SPACE
+                INTO WS-PARM-1 WS-PARM-2
+            END-UNSTRING.
+
+            IF FUNCTION TEST-NUMVAL(WS-PARM-1) = 0
+               AND FUNCTION TEST-NUMVAL(WS-PARM-2) = 0
+                SET MODE-DATE-RANGE TO TRUE
+                MOVE WS-PARM-1 TO WS-START-DATE
+                MOVE WS-PARM-2 TO WS-END-DATE
+            ELSE
+                SET MODE-MANIFEST TO TRUE
+                IF WS-CMD-PARM NOT = SPACES
+                    MOVE WS-CMD-PARM TO WS-MANIFEST-FILENAME
+                END-IF
+            END-IF.
+
+        PROCESS-MANIFEST-PROCEDURE.
+            OPEN INPUT MANIFEST-FILE.
+            IF WS-MAN-FILE-STATUS NOT = '00'
+                DISPLAY 'POPDRV: CANNOT OPEN MANIFEST '
+                        WS-MANIFEST-FILENAME
+                STOP RUN
+            END-IF.
+
+            PERFORM PROCESS-FILE-PROCEDURE UNTIL WS-EOF = 'Y'.
+
+            CLOSE MANIFEST-FILE.
+
+      * Skips blank lines in the manifest and shells out to popdata,
+      * the same way INSERT-PROCEDURE over in popdata shells out to
+      * mysql, rather than CALLing popdata in-process.
+        PROCESS-FILE-PROCEDURE.
+            READ MANIFEST-FILE INTO MANIFEST-RECORD
+                AT END
+                    MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    IF MANIFEST-RECORD NOT = SPACES
+                        MOVE MANIFEST-RECORD TO WS-CURRENT-FILENAME
+                        PERFORM RUN-POPDATA-PROCEDURE
+                    END-IF
+            END-READ.
+
+      * Walks every calendar day from WS-START-DATE to WS-END-DATE
+      * using FUNCTION INTEGER-OF-DATE so the loop is plain integer
+      * arithmetic, builds the data.YYYYMMDD name for that day, and
+      * attempts to open it - a day with no extract (a non-business
+      * day, or one already loaded and cleaned up) is skipped rather
+      * than treated as an error.
+        PROCESS-DATE-RANGE-PROCEDURE.
+            COMPUTE WS-START-DATE-INT =
+                FUNCTION INTEGER-OF-DATE(WS-START-DATE).
+            COMPUTE WS-END-DATE-INT =
+                FUNCTION INTEGER-OF-DATE(WS-END-DATE).
+            MOVE WS-START-DATE-INT TO WS-CUR-DATE-INT.
+            PERFORM PROCESS-ONE-DATE-PROCEDURE
+                UNTIL WS-CUR-DATE-INT > WS-END-DATE-INT.
+
+        PROCESS-ONE-DATE-PROCEDURE.
+            COMPUTE WS-CUR-DATE =
+                FUNCTION DATE-OF-INTEGER(WS-CUR-DATE-INT).
+            MOVE SPACES TO WS-CANDIDATE-FILENAME.
+            STRING 'data.'      DELIMITED BY SIZE
+                   WS-CUR-DATE  DELIMITED BY SIZE
+                   INTO WS-CANDIDATE-FILENAME
+            END-STRING.
+
+            OPEN INPUT CANDIDATE-FILE.
+            IF WS-CAND-FILE-STATUS = '00'
+                CLOSE CANDIDATE-FILE
+                MOVE WS-CANDIDATE-FILENAME TO WS-CURRENT-FILENAME
+                PERFORM RUN-POPDATA-PROCEDURE
+            ELSE
+                DISPLAY 'POPDRV: SKIPPING MISSING FILE '
+                        WS-CANDIDATE-FILENAME
+            END-IF.
+
+            ADD 1 TO WS-CUR-DATE-INT.
+
+        RUN-POPDATA-PROCEDURE.
+            PERFORM QUOTE-FILENAME-PROCEDURE.
+            MOVE SPACES TO WS-RUN-CMD.
+            STRING 'popdata '                             DELIMITED
+                       BY SIZE
+                   WS-APOST                                DELIMITED
+                       BY SIZE
+                   WS-ESC-FILENAME(1:WS-ESC-FILENAME-LEN)   DELIMITED
+                       BY SIZE
+                   WS-APOST                                DELIMITED
+                       BY SIZE
+                   INTO WS-RUN-CMD
+            END-STRING.
+            DISPLAY 'POPDRV: RUNNING ' WS-RUN-CMD.
+            CALL 'SYSTEM' USING WS-RUN-CMD.
+            ADD 1 TO WS-FILE-COUNT.
+
+      * Finds WS-CURRENT-FILENAME's true length (it's right-padded
+      * with spaces to PIC X(100)) and builds the apostrophe-quoted,
+      * apostrophe-escaped WS-ESC-FILENAME/WS-ESC-FILENAME-LEN pair
+      * RUN-POPDATA-PROCEDURE strings into the command line.
+        QUOTE-FILENAME-PROCEDURE.
+            PERFORM VARYING WS-ESC-IDX FROM 100 BY -1
+                    UNTIL WS-ESC-IDX = 0
+                       OR WS-CURRENT-FILENAME(WS-ESC-IDX:1) NOT = SPACE
+                    CONTINUE
+            END-PERFORM.
+            MOVE WS-ESC-IDX TO WS-CUR-FN-LEN.
+
+            MOVE SPACES TO WS-ESC-FILENAME.
+            MOVE ZERO TO WS-ESC-FILENAME-LEN.
+            PERFORM ESCAPE-FILENAME-CHAR-PROCEDURE
+                VARYING WS-ESC-IDX FROM 1 BY 1
+                UNTIL WS-ESC-IDX > WS-CUR-FN-LEN.
+
+        ESCAPE-FILENAME-CHAR-PROCEDURE.
+            IF WS-CURRENT-FILENAME(WS-ESC-IDX:1) = WS-APOST
+                ADD 1 TO WS-ESC-FILENAME-LEN
+                MOVE WS-APOST
+                    TO WS-ESC-FILENAME(WS-ESC-FILENAME-LEN:1)
+                ADD 1 TO WS-ESC-FILENAME-LEN
+                MOVE '\' TO WS-ESC-FILENAME(WS-ESC-FILENAME-LEN:1)
+                ADD 1 TO WS-ESC-FILENAME-LEN
+                MOVE WS-APOST
+                    TO WS-ESC-FILENAME(WS-ESC-FILENAME-LEN:1)
+                ADD 1 TO WS-ESC-FILENAME-LEN
+                MOVE WS-APOST
+                    TO WS-ESC-FILENAME(WS-ESC-FILENAME-LEN:1)
+            ELSE
+                ADD 1 TO WS-ESC-FILENAME-LEN
+                MOVE WS-CURRENT-FILENAME(WS-ESC-IDX:1)
+                    TO WS-ESC-FILENAME(WS-ESC-FILENAME-LEN:1)
+            END-IF.
