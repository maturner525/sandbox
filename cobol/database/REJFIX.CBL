@@ -0,0 +1,324 @@
+      * Sales Reject Maintenance
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID.     rejfix.
+         AUTHOR.         Mark.
+         INSTALLATION.   Ubuntu.
+         DATE-WRITTEN.   2026-08-08.
+         DATE-COMPILED.  2026-08-08.
+      *
+      * PROJECT DESC: REVIEW SALES-REJECT-FILE RECORDS ON SCREEN,
+      * CORRECT AND RESUBMIT THEM, OR DROP THEM, SO AN OPERATOR CAN
+      * WORK A REJECT QUEUE WITHOUT EDITING THE EXTRACT BY HAND.
+      *
+        ENVIRONMENT DIVISION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SALES-REJECT-FILE
+            ASSIGN TO DYNAMIC WS-REJECT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REJ-FILE-STATUS.
+
+            SELECT REJECT-OUT-FILE
+            ASSIGN TO DYNAMIC WS-REJECT-OUT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT RESUBMIT-FILE
+            ASSIGN TO DYNAMIC WS-RESUBMIT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD SALES-REJECT-FILE.
+            COPY SALEREJ.
+
+        FD REJECT-OUT-FILE.
+            COPY SALEREJ REPLACING ==SALES-REJECT-RECORD==
+                BY ==REJECT-OUT-RECORD==
+                ==REJ-RAW-RECORD==   BY ==REJO-RAW-RECORD==
+                ==REJ-REASON-CODE==  BY ==REJO-REASON-CODE==
+                ==REJ-REASON-TEXT==  BY ==REJO-REASON-TEXT==
+                ==REJ-INPUT-FILE==   BY ==REJO-INPUT-FILE==
+                ==REJ-RUN-DATE==     BY ==REJO-RUN-DATE==
+                ==REJ-RUN-TIME==     BY ==REJO-RUN-TIME==.
+
+        FD RESUBMIT-FILE            RECORD CONTAINS 180 CHARACTERS.
+        01 RESUBMIT-RECORD     PIC X(180).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF             PIC X(1)    VALUE 'N'.
+        01  WS-QUIT-SW         PIC X(1)    VALUE 'N'.
+
+        01  WS-CMD-PARM            PIC X(100) VALUE SPACES.
+        01  WS-REJECT-FILENAME     PIC X(100) VALUE SPACES.
+        01  WS-REJECT-OUT-FILENAME PIC X(100) VALUE SPACES.
+        01  WS-RESUBMIT-FILENAME   PIC X(100) VALUE SPACES.
+        01  WS-REJ-FILE-STATUS     PIC X(2)   VALUE SPACES.
+
+        01  WS-MV-CMD              PIC X(220) VALUE SPACES.
+
+        01  WS-COMMAND             PIC X(1)   VALUE SPACE.
+        01  WS-EDIT-LINE           PIC X(180) VALUE SPACES.
+        01  WS-CURRENT-IDX         PIC 9(4)   VALUE ZERO.
+
+        01  WS-RESUBMIT-COUNT      PIC 9(4)   VALUE ZERO.
+        01  WS-DELETE-COUNT        PIC 9(4)   VALUE ZERO.
+        01  WS-KEEP-COUNT          PIC 9(4)   VALUE ZERO.
+
+        01  REJECT-TABLE-CONTROLS.
+            05 REJECT-TABLE-COUNT  PIC 9(4)   VALUE ZERO.
+            05 WS-REJ-OVERFLOW-SW  PIC X(1)   VALUE 'N'.
+               88 REJECT-QUEUE-OVERFLOWED      VALUE 'Y'.
+        01  WS-REJ-SKIP-COUNT      PIC 9(9)   VALUE ZERO.
+        01  REJECT-TABLE.
+            05 REJECT-ENTRY OCCURS 500 TIMES INDEXED BY REJ-IDX.
+                10 REJT-RAW-RECORD     PIC X(180).
+                10 REJT-REASON-CODE    PIC 9(2).
+                10 REJT-REASON-TEXT    PIC X(30).
+                10 REJT-INPUT-FILE     PIC X(40).
+                10 REJT-RUN-DATE       PIC 9(8).
+                10 REJT-RUN-TIME       PIC 9(8).
+                10 REJT-DISPOSITION    PIC X(1).
+                    88 REJT-KEEP               VALUE 'K'.
+                    88 REJT-RESUBMIT           VALUE 'R'.
+                    88 REJT-DELETE             VALUE 'D'.
+
+      *----------------------------------------------------------------
+      * The screen mirrors hello_world's scaffolding: one screen to
+      * show a reject and take a disposition, a second to capture a
+      * corrected line when the operator chooses to edit one.
+      *----------------------------------------------------------------
+        SCREEN SECTION.
+        01  SCR-REJECT-DETAIL.
+            05 BLANK SCREEN.
+            05 LINE 1  COL 1  VALUE 'SALES REJECT MAINTENANCE'.
+            05 LINE 3  COL 1  VALUE 'RECORD '.
+            05 LINE 3  COL 8  PIC ZZZ9 FROM WS-CURRENT-IDX.
+            05 LINE 3  COL 13 VALUE 'OF'.
+            05 LINE 3  COL 16 PIC ZZZ9 FROM REJECT-TABLE-COUNT.
+            05 LINE 5  COL 1  VALUE 'RAW RECORD:'.
+            05 LINE 6  COL 1  PIC X(78)
+                              FROM REJT-RAW-RECORD(REJ-IDX).
+            05 LINE 8  COL 1  VALUE 'REASON CODE:'.
+            05 LINE 8  COL 14 PIC 99 FROM REJT-REASON-CODE(REJ-IDX).
+            05 LINE 8  COL 18 PIC X(30)
+                              FROM REJT-REASON-TEXT(REJ-IDX).
+            05 LINE 10 COL 1  VALUE 'INPUT FILE:'.
+            05 LINE 10 COL 13 PIC X(40)
+                              FROM REJT-INPUT-FILE(REJ-IDX).
+            05 LINE 12 COL 1  VALUE
+               'R=RESUBMIT  E=EDIT+RESUBMIT  D=DELETE  K=KEEP  '.
+            05 LINE 13 COL 1  VALUE 'N=NEXT      Q=QUIT         '.
+            05 LINE 14 COL 1  VALUE 'COMMAND: '.
+            05 LINE 14 COL 10 PIC X(1) TO WS-COMMAND.
+
+        01  SCR-EDIT-LINE.
+            05 LINE 16 COL 1  VALUE 'CORRECTED RECORD:'.
+            05 LINE 17 COL 1  PIC X(180) FROM WS-EDIT-LINE
+                                          TO   WS-EDIT-LINE.
+
+        PROCEDURE DIVISION.
+        MAIN-PROCEDURE.
+            PERFORM INITIALIZE-PROCEDURE.
+            PERFORM LOAD-REJECTS-PROCEDURE.
+
+            IF REJECT-TABLE-COUNT = 0
+                DISPLAY 'REJFIX: NO REJECTED RECORDS TO REVIEW'
+            ELSE
+                PERFORM REVIEW-PROCEDURE
+                    VARYING REJ-IDX FROM 1 BY 1
+                    UNTIL REJ-IDX > REJECT-TABLE-COUNT
+                       OR WS-QUIT-SW = 'Y'
+            END-IF.
+
+            PERFORM WRITE-RESUBMIT-PROCEDURE.
+            PERFORM WRITE-REMAINING-REJECTS-PROCEDURE.
+
+            DISPLAY 'REJFIX: RESUBMITTED=' WS-RESUBMIT-COUNT
+                    ' DELETED='            WS-DELETE-COUNT
+                    ' KEPT='               WS-KEEP-COUNT.
+
+            STOP RUN.
+
+        INITIALIZE-PROCEDURE.
+            ACCEPT WS-CMD-PARM FROM COMMAND-LINE.
+            IF WS-CMD-PARM = SPACES
+                MOVE './data.rej' TO WS-REJECT-FILENAME
+            ELSE
+                MOVE WS-CMD-PARM TO WS-REJECT-FILENAME
+            END-IF.
+
+            STRING WS-REJECT-FILENAME DELIMITED BY SPACE
+                   '.new'              DELIMITED BY SIZE
+                   INTO WS-REJECT-OUT-FILENAME
+            END-STRING.
+            STRING WS-REJECT-FILENAME DELIMITED BY SPACE
+                   '.resub'            DELIMITED BY SIZE
+                   INTO WS-RESUBMIT-FILENAME
+            END-STRING.
+
+      * Loads every reject into memory so the operator works the whole
+      * queue in one pass instead of one disk read per keystroke.
+        LOAD-REJECTS-PROCEDURE.
+            MOVE ZERO TO REJECT-TABLE-COUNT.
+            MOVE 'N'  TO WS-EOF.
+            OPEN INPUT SALES-REJECT-FILE.
+            IF WS-REJ-FILE-STATUS NOT = '00'
+                DISPLAY 'REJFIX: CANNOT OPEN REJECT FILE '
+                        WS-REJECT-FILENAME
+                MOVE 'Y' TO WS-EOF
+            ELSE
+                PERFORM LOAD-REJECTS-READ-PROCEDURE UNTIL WS-EOF = 'Y'
+                CLOSE SALES-REJECT-FILE
+            END-IF.
+
+        LOAD-REJECTS-READ-PROCEDURE.
+            READ SALES-REJECT-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    IF REJECT-TABLE-COUNT < 500
+                        ADD 1 TO REJECT-TABLE-COUNT
+                        SET REJ-IDX TO REJECT-TABLE-COUNT
+                        MOVE REJ-RAW-RECORD   TO
+                             REJT-RAW-RECORD(REJ-IDX)
+                        MOVE REJ-REASON-CODE  TO
+                             REJT-REASON-CODE(REJ-IDX)
+                        MOVE REJ-REASON-TEXT  TO
+                             REJT-REASON-TEXT(REJ-IDX)
+                        MOVE REJ-INPUT-FILE   TO
+                             REJT-INPUT-FILE(REJ-IDX)
+                        MOVE REJ-RUN-DATE     TO
+                             REJT-RUN-DATE(REJ-IDX)
+                        MOVE REJ-RUN-TIME     TO
+                             REJT-RUN-TIME(REJ-IDX)
+                        SET REJT-KEEP(REJ-IDX) TO TRUE
+                    ELSE
+                        IF NOT REJECT-QUEUE-OVERFLOWED
+                            DISPLAY 'REJFIX: REJECT QUEUE EXCEEDS '
+                                    '500 - REVIEWING FIRST 500, '
+                                    'REST LEFT UNTOUCHED'
+                        END-IF
+                        MOVE 'Y' TO WS-REJ-OVERFLOW-SW
+                    END-IF
+            END-READ.
+
+      * One reject at a time: show it, take a disposition, and for
+      * E drop into a second screen to capture the corrected line.
+        REVIEW-PROCEDURE.
+            MOVE REJ-IDX TO WS-CURRENT-IDX.
+            DISPLAY SCR-REJECT-DETAIL.
+            ACCEPT SCR-REJECT-DETAIL.
+            EVALUATE WS-COMMAND
+                WHEN 'R'
+                WHEN 'r'
+                    SET REJT-RESUBMIT(REJ-IDX) TO TRUE
+                WHEN 'E'
+                WHEN 'e'
+                    MOVE REJT-RAW-RECORD(REJ-IDX) TO WS-EDIT-LINE
+                    DISPLAY SCR-EDIT-LINE
+                    ACCEPT SCR-EDIT-LINE
+                    MOVE WS-EDIT-LINE TO REJT-RAW-RECORD(REJ-IDX)
+                    SET REJT-RESUBMIT(REJ-IDX) TO TRUE
+                WHEN 'D'
+                WHEN 'd'
+                    SET REJT-DELETE(REJ-IDX) TO TRUE
+                WHEN 'Q'
+                WHEN 'q'
+                    MOVE 'Y' TO WS-QUIT-SW
+                WHEN OTHER
+                    SET REJT-KEEP(REJ-IDX) TO TRUE
+            END-EVALUATE.
+
+      * Corrected/approved records go out as a plain extract that
+      * popdata (or popdrv over a manifest naming this file) can load
+      * on its next run, the same way it loads any dated extract.
+        WRITE-RESUBMIT-PROCEDURE.
+            OPEN OUTPUT RESUBMIT-FILE.
+            PERFORM WRITE-RESUBMIT-LINE-PROCEDURE
+                VARYING REJ-IDX FROM 1 BY 1
+                UNTIL REJ-IDX > REJECT-TABLE-COUNT.
+            CLOSE RESUBMIT-FILE.
+
+        WRITE-RESUBMIT-LINE-PROCEDURE.
+            IF REJT-RESUBMIT(REJ-IDX)
+                MOVE REJT-RAW-RECORD(REJ-IDX) TO RESUBMIT-RECORD
+                WRITE RESUBMIT-RECORD
+                ADD 1 TO WS-RESUBMIT-COUNT
+            END-IF.
+
+      * Whatever wasn't resubmitted or deleted stays queued for next
+      * time; the rewritten file replaces the original reject file so
+      * the queue doesn't grow every time this program is run.
+        WRITE-REMAINING-REJECTS-PROCEDURE.
+            OPEN OUTPUT REJECT-OUT-FILE.
+            PERFORM WRITE-REMAINING-LINE-PROCEDURE
+                VARYING REJ-IDX FROM 1 BY 1
+                UNTIL REJ-IDX > REJECT-TABLE-COUNT.
+
+            IF REJECT-QUEUE-OVERFLOWED
+                PERFORM COPY-OVERFLOW-REJECTS-PROCEDURE
+            END-IF.
+
+            CLOSE REJECT-OUT-FILE.
+
+            MOVE SPACES TO WS-MV-CMD.
+            STRING 'mv '                    DELIMITED BY SIZE
+                   WS-REJECT-OUT-FILENAME    DELIMITED BY SPACE
+                   ' '                       DELIMITED BY SIZE
+                   WS-REJECT-FILENAME        DELIMITED BY SPACE
+                   INTO WS-MV-CMD
+            END-STRING.
+            CALL 'SYSTEM' USING WS-MV-CMD.
+
+        WRITE-REMAINING-LINE-PROCEDURE.
+            EVALUATE TRUE
+                WHEN REJT-DELETE(REJ-IDX)
+                    ADD 1 TO WS-DELETE-COUNT
+                WHEN REJT-RESUBMIT(REJ-IDX)
+                    CONTINUE
+                WHEN OTHER
+                    MOVE REJT-RAW-RECORD(REJ-IDX)  TO REJO-RAW-RECORD
+                    MOVE REJT-REASON-CODE(REJ-IDX) TO REJO-REASON-CODE
+                    MOVE REJT-REASON-TEXT(REJ-IDX) TO REJO-REASON-TEXT
+                    MOVE REJT-INPUT-FILE(REJ-IDX)  TO REJO-INPUT-FILE
+                    MOVE REJT-RUN-DATE(REJ-IDX)    TO REJO-RUN-DATE
+                    MOVE REJT-RUN-TIME(REJ-IDX)    TO REJO-RUN-TIME
+                    WRITE REJECT-OUT-RECORD
+                    ADD 1 TO WS-KEEP-COUNT
+            END-EVALUATE.
+
+      * The in-memory table only holds the first 500 rejects; when the
+      * queue is bigger than that, re-read SALES-REJECT-FILE, skip the
+      * 500 records already accounted for above, and copy everything
+      * past that straight through to REJECT-OUT-FILE untouched, so a
+      * queue bigger than the table loses nothing when the mv below
+      * replaces the original with this rewritten file.
+        COPY-OVERFLOW-REJECTS-PROCEDURE.
+            MOVE ZERO TO WS-REJ-SKIP-COUNT.
+            MOVE 'N'  TO WS-EOF.
+            OPEN INPUT SALES-REJECT-FILE.
+            IF WS-REJ-FILE-STATUS = '00'
+                PERFORM COPY-OVERFLOW-SKIP-PROCEDURE
+                    UNTIL WS-REJ-SKIP-COUNT NOT LESS THAN
+                              REJECT-TABLE-COUNT
+                       OR WS-EOF = 'Y'
+                PERFORM COPY-OVERFLOW-READ-PROCEDURE UNTIL WS-EOF = 'Y'
+                CLOSE SALES-REJECT-FILE
+            END-IF.
+
+        COPY-OVERFLOW-SKIP-PROCEDURE.
+            READ SALES-REJECT-FILE
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END ADD 1 TO WS-REJ-SKIP-COUNT
+            END-READ.
+
+        COPY-OVERFLOW-READ-PROCEDURE.
+            READ SALES-REJECT-FILE
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    WRITE REJECT-OUT-RECORD FROM SALES-REJECT-RECORD
+            END-READ.
