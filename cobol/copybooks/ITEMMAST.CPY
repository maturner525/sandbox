@@ -0,0 +1,7 @@
+      * ITEM-MASTER record layout.
+      * Maintained by back office, read into ITEM-TABLE at startup.
+        01  ITEM-MASTER-RECORD.
+            05 IM-SKU               PIC X(20).
+            05 IM-GTIN              PIC X(10).
+            05 IM-ITEM-NAME         PIC X(35).
+            05 IM-UNIT              PIC X(04).
