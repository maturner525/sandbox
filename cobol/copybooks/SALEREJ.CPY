@@ -0,0 +1,9 @@
+      * SALES-REJECT record layout.
+      * Shared by popdata (writer) and rejfix (reader/rewriter).
+        01  SALES-REJECT-RECORD.
+            05 REJ-RAW-RECORD      PIC X(180).
+            05 REJ-REASON-CODE     PIC 9(2).
+            05 REJ-REASON-TEXT     PIC X(30).
+            05 REJ-INPUT-FILE      PIC X(40).
+            05 REJ-RUN-DATE        PIC 9(8).
+            05 REJ-RUN-TIME        PIC 9(8).
